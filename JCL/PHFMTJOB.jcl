@@ -0,0 +1,74 @@
+//PHFMTJOB JOB (ACCTNO),'PHONE FORMAT BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* PHFMTJOB - NIGHTLY PHONE-NUMBER FORMATTING JOB STREAM.
+//*
+//*   STEP SORT1   - PRESORTS THE CUSTOMER MASTER EXTRACT BY CUST-ID.
+//*                  PHFMTBAT'S CHECKPOINT/RESTART LOGIC DEPENDS ON
+//*                  THE INPUT BEING IN CUST-ID SEQUENCE.
+//*   STEP PHFMT   - RUNS PHFMTBAT AGAINST THE SORTED MASTER.  WRITES
+//*                  THE STATEMENT-PRINT EXTRACT, THE DNC-CHECKED
+//*                  MARKETING EXTRACT, AND THE EXCEPTION LOG.
+//*   STEP SORTEXC - PRESORTS THE EXCEPTION LOG BY REASON CODE SO
+//*                  PHEXRPT CAN CONTROL-BREAK ON ERROR TYPE.
+//*   STEP PHRPT   - RUNS PHEXRPT TO PRODUCE THE EXCEPTION REPORT.
+//*
+//* RESTART - TO RESUME A PRIOR RUN, RESUBMIT WITH RESTART=STEPNAME
+//* ON THE JOB CARD (E.G. RESTART=PHFMT).  PHFMTBAT ALSO CHECKPOINTS
+//* ITSELF TO THE PHONERST DATA SET AFTER EVERY RECORD, SO RESTARTING
+//* THE PHFMT STEP PICKS UP PAST THE LAST CUSTOMER ID PROCESSED
+//* RATHER THAN REPROCESSING THE WHOLE MASTER.  PHONEOUT, PHONEMKT,
+//* AND PHONEEXC ARE CATALOGED ON ABEND, NOT DELETED - PHFMTBAT
+//* REOPENS THEM EXTEND ON A RESTART, SO THE PARTIAL OUTPUT FROM
+//* BEFORE THE ABEND HAS TO SURVIVE FOR THAT TO WORK.
+//*-----------------------------------------------------------------
+//SORT1    EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.CUSTMAST.EXTRACT,DISP=SHR
+//SORTOUT  DD   DSN=PROD.CUSTMAST.SORTED,
+//              DISP=(,CATLG,DELETE),
+//              SPACE=(CYL,(50,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*-----------------------------------------------------------------
+//PHFMT    EXEC PGM=PHFMTBAT
+//CUSTMAST DD   DSN=PROD.CUSTMAST.SORTED,DISP=SHR
+//PHONEOUT DD   DSN=PROD.PHONE.STMTEXTRACT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(50,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//PHONEMKT DD   DSN=PROD.PHONE.MKTEXTRACT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(50,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//PHONEEXC DD   DSN=PROD.PHONE.EXCLOG,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//PHONERST DD   DSN=PROD.PHONE.RESTART,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//*        DNCFILE IS A VSAM KSDS MAINTAINED BY THE MARKETING
+//*        SUPPRESSION LOAD JOB (IDCAMS DEFINE CLUSTER) - NOT
+//*        ALLOCATED HERE.
+//DNCFILE  DD   DSN=PROD.PHONE.DNCFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*-----------------------------------------------------------------
+//SORTEXC  EXEC PGM=SORT,COND=(0,NE,PHFMT)
+//SORTIN   DD   DSN=PROD.PHONE.EXCLOG,DISP=SHR
+//SORTOUT  DD   DSN=PROD.PHONE.EXCLOG.SORTED,
+//              DISP=(,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(19,2,CH,A)
+/*
+//*-----------------------------------------------------------------
+//PHRPT    EXEC PGM=PHEXRPT,COND=(0,NE,PHFMT)
+//PHONEEXC DD   DSN=PROD.PHONE.EXCLOG.SORTED,DISP=SHR
+//PHONERPT DD   SYSOUT=*
+//
