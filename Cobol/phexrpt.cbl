@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PHEXRPT.
+000300 AUTHOR.        D. SALINAS.
+000400 INSTALLATION.  CUSTOMER STATEMENTS - DATA CONTROL.
+000500 DATE-WRITTEN.  2024-07-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000*----------  ----  -----------------------------------------------
+001100* 2024-07-09  DS   ORIGINAL REPORT.  READS THE PHONEEXC
+001200*                  EXCEPTION LOG (PRESORTED BY REASON CODE) AND
+001300*                  PRINTS A CONTROL-BREAK REPORT BY ERROR TYPE
+001400*                  WITH SUBTOTALS AND A GRAND TOTAL.
+001450* 2024-08-30  DS   ADDED PHX-COUNTRY-CODE/PHX-EXTENSION TO THE
+001460*                  DETAIL LINE.  THOSE FIELDS ARE HOW A RTN-CODE
+001470*                  40 (PHX-INVALID-LENGTH) REJECT IS DIAGNOSED -
+001480*                  PRINTING THEM HERE IS WHAT LETS OPS TELL AN
+001490*                  UPSTREAM FEED WHICH COUNTRY CODE OR EXTENSION
+001500*                  IS BAD WITHOUT GREPPING PHONEEXC BY HAND.
+001510*-----------------------------------------------------------------
+001600*
+001700* CUSTMAST-FILE ORDER DOES NOT MATTER HERE - THE JOB STREAM
+001800* SORTS PHONEEXC BY PHX-REASON-CODE BEFORE THIS STEP RUNS, SO
+001900* EACH ERROR TYPE'S RECORDS ARE TOGETHER FOR THE CONTROL BREAK.
+002000*-----------------------------------------------------------------
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT PHONEEXC-FILE  ASSIGN TO PHONEEXC
+002800                           ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PHONERPT-FILE  ASSIGN TO PHONERPT
+003000                           ORGANIZATION IS SEQUENTIAL.
+003100*
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PHONEEXC-FILE
+003500     RECORDING MODE IS F.
+003600 COPY PHONEEXC.
+003700*
+003800 FD  PHONERPT-FILE
+003900     RECORDING MODE IS F.
+004000 01  PRINT-RECORD               PIC X(132).
+004100*
+004200 WORKING-STORAGE SECTION.
+004300 77  PHB-END-OF-FILE-SW         PIC X(01)  VALUE "N".
+004400     88  PHB-END-OF-FILE                   VALUE "Y".
+004500 77  PHB-PREV-REASON-CODE       PIC 9(02)  VALUE 99.
+004600 77  PHB-PREV-REASON-TEXT       PIC X(20)  VALUE SPACES.
+004700 77  PHB-TYPE-COUNT             PIC 9(07)  VALUE ZERO.
+004800 77  PHB-GRAND-TOTAL            PIC 9(07)  VALUE ZERO.
+004900 01  PHB-PRINT-LINE             PIC X(132) VALUE SPACES.
+005000*
+005100 LINKAGE SECTION.
+005200*
+005300 PROCEDURE DIVISION.
+005400*
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+005700     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+005800         UNTIL PHB-END-OF-FILE.
+005900     IF PHB-PREV-REASON-CODE NOT = 99
+006000         PERFORM 3000-PRINT-SUBTOTAL THRU 3000-PRINT-SUBTOTAL-EXIT
+006100     END-IF.
+006200     PERFORM 4000-PRINT-GRAND-TOTAL
+006300         THRU 4000-PRINT-GRAND-TOTAL-EXIT.
+006400     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+006500     GOBACK.
+006600*
+006700******************************************************************
+006800* 1000-INITIALIZE
+006900*     OPENS THE EXCEPTION LOG AND THE REPORT FILE, PRINTS THE
+007000* REPORT HEADING, AND PRIMES THE READ LOOP.
+007100******************************************************************
+007200 1000-INITIALIZE.
+007300     OPEN INPUT  PHONEEXC-FILE.
+007400     OPEN OUTPUT PHONERPT-FILE.
+007500     PERFORM 1100-PRINT-REPORT-HEADING
+007600         THRU 1100-PRINT-REPORT-HEADING-EXIT.
+007700     PERFORM 2100-READ-EXCEPTION THRU 2100-READ-EXCEPTION-EXIT.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000*
+008100******************************************************************
+008200* 1100-PRINT-REPORT-HEADING
+008300*     PRINTS THE TWO-LINE REPORT TITLE.
+008400******************************************************************
+008500 1100-PRINT-REPORT-HEADING.
+008600     MOVE SPACES TO PHB-PRINT-LINE.
+008700     MOVE "PHEXRPT - PHONE NUMBER FORMAT EXCEPTION REPORT"
+008800         TO PHB-PRINT-LINE.
+008900     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+009000     MOVE SPACES TO PHB-PRINT-LINE.
+009100     MOVE "CUST ID     RAW DIGITS   REASON                CC  EXT"
+009200         TO PHB-PRINT-LINE.
+009300     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+009400 1100-PRINT-REPORT-HEADING-EXIT.
+009500     EXIT.
+009600*
+009700******************************************************************
+009800* 1200-PRINT-TYPE-HEADING
+009900*     PRINTS A BLANK LINE AND THE ERROR-TYPE HEADING WHENEVER
+010000* PHX-REASON-CODE CHANGES.
+010100******************************************************************
+010200 1200-PRINT-TYPE-HEADING.
+010300     MOVE SPACES TO PHB-PRINT-LINE.
+010400     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+010500     MOVE SPACES TO PHB-PRINT-LINE.
+010600     STRING "ERROR TYPE: " PHX-REASON-TEXT
+010700         DELIMITED BY SIZE INTO PHB-PRINT-LINE.
+010800     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+010900 1200-PRINT-TYPE-HEADING-EXIT.
+011000     EXIT.
+011100*
+011200******************************************************************
+011300* 2000-PROCESS-RECORD
+011400*     DETECTS A CHANGE IN PHX-REASON-CODE (PRINTING THE PRIOR
+011500* TYPE'S SUBTOTAL AND THE NEW TYPE'S HEADING), PRINTS THE
+011600* DETAIL LINE, AND READS THE NEXT EXCEPTION RECORD.
+011700******************************************************************
+011800 2000-PROCESS-RECORD.
+011900     IF PHX-REASON-CODE NOT = PHB-PREV-REASON-CODE
+012000         IF PHB-PREV-REASON-CODE NOT = 99
+012100             PERFORM 3000-PRINT-SUBTOTAL
+012200                 THRU 3000-PRINT-SUBTOTAL-EXIT
+012300         END-IF
+012400         MOVE PHX-REASON-CODE TO PHB-PREV-REASON-CODE
+012500         MOVE PHX-REASON-TEXT TO PHB-PREV-REASON-TEXT
+012600         MOVE ZERO TO PHB-TYPE-COUNT
+012700         PERFORM 1200-PRINT-TYPE-HEADING
+012800             THRU 1200-PRINT-TYPE-HEADING-EXIT
+012900     END-IF.
+013000     PERFORM 2200-PRINT-DETAIL THRU 2200-PRINT-DETAIL-EXIT.
+013100     ADD 1 TO PHB-TYPE-COUNT.
+013200     ADD 1 TO PHB-GRAND-TOTAL.
+013300     PERFORM 2100-READ-EXCEPTION THRU 2100-READ-EXCEPTION-EXIT.
+013400 2000-PROCESS-RECORD-EXIT.
+013500     EXIT.
+013600*
+013700******************************************************************
+013800* 2100-READ-EXCEPTION
+013900*     READS THE NEXT EXCEPTION RECORD AND SETS THE END-OF-FILE
+014000* SWITCH WHEN THE FILE IS EXHAUSTED.
+014100******************************************************************
+014200 2100-READ-EXCEPTION.
+014300     READ PHONEEXC-FILE
+014400         AT END
+014500             SET PHB-END-OF-FILE TO TRUE
+014600     END-READ.
+014700 2100-READ-EXCEPTION-EXIT.
+014800     EXIT.
+014900*
+015000******************************************************************
+015100* 2200-PRINT-DETAIL
+015200*     PRINTS ONE DETAIL LINE FOR THE CURRENT EXCEPTION RECORD.
+015210* PHX-COUNTRY-CODE/PHX-EXTENSION ARE BLANK FOR MOST ERROR TYPES
+015220* AND PRINT AS SPACES - THEY ONLY MATTER FOR RTN-CODE 40
+015230* (PHX-INVALID-LENGTH) ROWS, WHICH ARE EXACTLY THE ROWS A
+015240* COUNTRY-CODE OR EXTENSION PROBLEM SHOWS UP ON.
+015300******************************************************************
+015400 2200-PRINT-DETAIL.
+015500     MOVE SPACES TO PHB-PRINT-LINE.
+015600     STRING PHX-CUST-ID "   " PHX-RAW-DIGITS "   " PHX-REASON-TEXT
+015650             "  " PHX-COUNTRY-CODE "  " PHX-EXTENSION
+015700         DELIMITED BY SIZE INTO PHB-PRINT-LINE.
+015800     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+015900 2200-PRINT-DETAIL-EXIT.
+016000     EXIT.
+016100*
+016200******************************************************************
+016300* 3000-PRINT-SUBTOTAL
+016400*     PRINTS THE SUBTOTAL LINE FOR THE ERROR TYPE THAT JUST
+016500* ENDED.
+016600******************************************************************
+016700 3000-PRINT-SUBTOTAL.
+016800     MOVE SPACES TO PHB-PRINT-LINE.
+016900     STRING "  SUBTOTAL " PHB-PREV-REASON-TEXT ": "
+017000             PHB-TYPE-COUNT
+017100         DELIMITED BY SIZE INTO PHB-PRINT-LINE.
+017200     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+017300 3000-PRINT-SUBTOTAL-EXIT.
+017400     EXIT.
+017500*
+017600******************************************************************
+017700* 4000-PRINT-GRAND-TOTAL
+017800*     PRINTS THE GRAND TOTAL LINE FOR THE WHOLE REPORT.
+017900******************************************************************
+018000 4000-PRINT-GRAND-TOTAL.
+018100     MOVE SPACES TO PHB-PRINT-LINE.
+018200     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+018300     MOVE SPACES TO PHB-PRINT-LINE.
+018400     STRING "GRAND TOTAL EXCEPTIONS: " PHB-GRAND-TOTAL
+018500         DELIMITED BY SIZE INTO PHB-PRINT-LINE.
+018600     WRITE PRINT-RECORD FROM PHB-PRINT-LINE.
+018700 4000-PRINT-GRAND-TOTAL-EXIT.
+018800     EXIT.
+018900*
+019000******************************************************************
+019100* 9000-TERMINATE
+019200*     CLOSES ALL FILES.
+019300******************************************************************
+019400 9000-TERMINATE.
+019500     CLOSE PHONEEXC-FILE.
+019600     CLOSE PHONERPT-FILE.
+019700 9000-TERMINATE-EXIT.
+019800     EXIT.
+019900*
+020000 END PROGRAM PHEXRPT.
