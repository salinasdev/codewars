@@ -0,0 +1,421 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    PHFMTBAT.
+000120 AUTHOR.        D. SALINAS.
+000130 INSTALLATION.  CUSTOMER STATEMENTS - DATA CONTROL.
+000140 DATE-WRITTEN.  2024-03-02.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190*----------  ----  -----------------------------------------------
+000200* 2024-03-02  DS   ORIGINAL BATCH DRIVER.  READS THE CUSTOMER
+000210*                  MASTER SEQUENTIALLY, CALLS CreatePhoneNumber
+000220*                  FOR EACH RECORD, AND WRITES THE FORMATTED
+000230*                  NUMBER TO THE STATEMENT-PRINT EXTRACT.
+000240* 2024-03-16  DS   SWITCHED TO THE SHARED PHONEREC COPYBOOK FOR
+000250*                  THE CreatePhoneNumber CALL INTERFACE AND
+000260*                  STARTED TESTING RTN-CODE BEFORE WRITING.
+000270* 2024-04-04  DS   PASSES FMT-CODE OF "P" - THE STATEMENT-PRINT
+000280*                  EXTRACT ALWAYS WANTS THE PAREN LAYOUT.
+000290* 2024-04-18  DS   WRITES REJECTED NUMBERS TO THE PHONEEXC
+000300*                  EXCEPTION LOG INSTEAD OF JUST COUNTING THEM.
+000310* 2024-05-06  DS   ADDED CHECKPOINT/RESTART.  WRITES THE LAST
+000320*                  CUSTOMER ID PROCESSED TO PHONERST AFTER EACH
+000330*                  RECORD; A RERUN READS THAT RECORD AND SKIPS
+000340*                  PAST ALREADY-PROCESSED KEYS.  ASSUMES CUSTMAST
+000350*                  IS PRESORTED BY CUST-ID.
+000360* 2024-06-03  DS   ADDED THE MARKETING EXTRACT (PHONEMKT).  EACH
+000370*                  VALID NUMBER IS CHECKED AGAINST THE DO-NOT-
+000380*                  CALL FILE (KEYED ON THE DASHED FORMAT) BEFORE
+000390*                  IT IS WRITTEN; MATCHES ARE SUPPRESSED.
+000400* 2024-08-09  DS   PASSES CUST-COUNTRY-CODE/CUST-EXTENSION-xx ON
+000410*                  TO CreatePhoneNumber, SO INTERNATIONAL NUMBERS
+000420*                  AND EXTENSIONS COME THROUGH ON BOTH EXTRACTS.
+000430* 2024-08-16  DS   PHONERST NOW CARRIES A RUN-STATUS BYTE AND THE
+000440*                  REJECT/SUPPRESS COUNTS, SO A CLEAN COMPLETION
+000450*                  DOESN'T LOOK LIKE A RESTART TO THE NEXT NIGHT'S
+000460*                  RUN AND A RESTARTED RUN STILL REPORTS WHOLE-
+000470*                  JOB TOTALS.  THE MARKETING EXTRACT'S DNC
+000480*                  LOOKUP KEY IS NOW BUILT FROM A SEPARATE,
+000490*                  EXTENSION-FREE CALL SO AN EXTENSION NO LONGER
+000500*                  CORRUPTS THE KEY, AND A DNC READ STATUS OTHER
+000510*                  THAN FOUND/NOT-FOUND IS COUNTED AND KEPT OFF
+000520*                  THE MARKETING EXTRACT RATHER THAN SHIPPED.
+000530*                  THE EXCEPTION LOG ALSO CARRIES THE COUNTRY
+000540*                  CODE/EXTENSION NOW SO OPS CAN DIAGNOSE AN
+000550*                  RTN-CODE 40 REJECT.
+000560* 2024-08-23  DS   CHECKPOINTS AFTER EVERY RECORD INSTEAD OF EVERY
+000570*                  100TH.  PHONEOUT/PHONEEXC/PHONEMKT ARE WRITTEN
+000580*                  AS EACH RECORD IS PROCESSED AND CAN ONLY BE
+000590*                  REOPENED EXTEND (APPENDED TO), NEVER TRUNCATED
+000600*                  BACK TO A GIVEN POINT, SO A CHECKPOINT THAT
+000610*                  LAGS THE OUTPUT FILES BY AN INTERVAL LEFT A
+000620*                  WINDOW WHERE A RESTART REPROCESSED - AND
+000630*                  REWROTE - RECORDS ALREADY ON THE EXTRACTS.
+000640*                  CHECKPOINTING EVERY RECORD KEEPS PHONERST IN
+000650*                  STEP WITH WHAT HAS ACTUALLY BEEN WRITTEN.
+000660*                  ALSO ADDED PHR-DNC-ERROR-COUNT SO THAT TOTAL
+000670*                  SURVIVES A RESTART THE SAME AS THE OTHER
+000680*                  THREE COUNTERS.
+000690*-----------------------------------------------------------------
+000700*
+000710* THIS IS THE NIGHTLY BATCH DRIVER FOR THE PHONE-FORMATTING
+000720* SUBSYSTEM.  IT IS THE ONLY PROGRAM IN THE JOB STREAM THAT
+000730* OPENS THE CUSTOMER MASTER AND THE STATEMENT-PRINT EXTRACT.
+000740*-----------------------------------------------------------------
+000750 ENVIRONMENT DIVISION.
+000760 CONFIGURATION SECTION.
+000770 SOURCE-COMPUTER.   IBM-370.
+000780 OBJECT-COMPUTER.   IBM-370.
+000790 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000810     SELECT CUSTMAST-FILE  ASSIGN TO CUSTMAST
+000820                           ORGANIZATION IS SEQUENTIAL.
+000830     SELECT PHONEOUT-FILE  ASSIGN TO PHONEOUT
+000840                           ORGANIZATION IS SEQUENTIAL.
+000850     SELECT PHONEEXC-FILE  ASSIGN TO PHONEEXC
+000860                           ORGANIZATION IS SEQUENTIAL.
+000870     SELECT PHONERST-FILE  ASSIGN TO PHONERST
+000880                           ORGANIZATION IS SEQUENTIAL
+000890                           FILE STATUS IS PHB-CKPT-STATUS.
+000900     SELECT PHONEMKT-FILE  ASSIGN TO PHONEMKT
+000910                           ORGANIZATION IS SEQUENTIAL.
+000920     SELECT DNC-FILE       ASSIGN TO DNCFILE
+000930                           ORGANIZATION IS INDEXED
+000940                           ACCESS MODE IS RANDOM
+000950                           RECORD KEY IS DNC-PHONE-KEY
+000960                           FILE STATUS IS PHB-DNC-STATUS.
+000970*
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  CUSTMAST-FILE
+001010     RECORDING MODE IS F.
+001020 COPY CUSTMAST.
+001030*
+001040 FD  PHONEOUT-FILE
+001050     RECORDING MODE IS F.
+001060 01  PHONE-OUTPUT-RECORD.
+001070     05  PHO-CUST-ID            PIC X(08).
+001080     05  PHO-CUST-NAME          PIC X(30).
+001090     05  PHO-FORMATTED-PHONE    PIC X(30).
+001100*
+001110 FD  PHONEEXC-FILE
+001120     RECORDING MODE IS F.
+001130 COPY PHONEEXC.
+001140*
+001150 FD  PHONERST-FILE
+001160     RECORDING MODE IS F.
+001170 COPY PHONERST.
+001180*
+001190 FD  PHONEMKT-FILE
+001200     RECORDING MODE IS F.
+001210 01  PHONE-MARKETING-RECORD.
+001220     05  PHM-CUST-ID            PIC X(08).
+001230     05  PHM-CUST-NAME          PIC X(30).
+001240     05  PHM-FORMATTED-PHONE    PIC X(30).
+001250*
+001260 FD  DNC-FILE.
+001270 COPY PHONEDNC.
+001280*
+001290 WORKING-STORAGE SECTION.
+001300 77  PHB-END-OF-FILE-SW         PIC X(01)  VALUE "N".
+001310     88  PHB-END-OF-FILE                   VALUE "Y".
+001320 77  PHB-RECORD-COUNT           PIC 9(07)  VALUE ZERO.
+001330 77  PHB-REJECT-COUNT           PIC 9(07)  VALUE ZERO.
+001340 77  PHB-CKPT-STATUS            PIC X(02)  VALUE SPACES.
+001350 77  PHB-RESTARTED-SW           PIC X(01)  VALUE "N".
+001360     88  PHB-RESTARTED                     VALUE "Y".
+001370 77  PHB-SUPPRESS-COUNT         PIC 9(07)  VALUE ZERO.
+001380 77  PHB-DNC-STATUS             PIC X(02)  VALUE SPACES.
+001390     88  PHB-DNC-FOUND                      VALUE "00".
+001400     88  PHB-DNC-NOT-FOUND                  VALUE "23".
+001410 77  PHB-DNC-ERROR-COUNT        PIC 9(07)  VALUE ZERO.
+001420 77  PHB-SAVE-EXT-LEN           PIC 9(02)  VALUE ZERO.
+001430*-----------------------------------------------------------------
+001440* SHARED CALL INTERFACE TO CreatePhoneNumber - SEE PHONEREC.
+001450*-----------------------------------------------------------------
+001460 COPY PHONEREC.
+001470*
+001480 LINKAGE SECTION.
+001490*
+001500 PROCEDURE DIVISION.
+001510*
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001540     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+001550         UNTIL PHB-END-OF-FILE.
+001560     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001570     GOBACK.
+001580*
+001590******************************************************************
+001600* 1000-INITIALIZE
+001610*     CHECKS FOR A RESTART CHECKPOINT, OPENS THE CUSTOMER MASTER
+001620* AND THE OUTPUT FILES IN THE MODE RESTART REQUIRES, AND PRIMES
+001630* THE READ LOOP - SKIPPING PAST ALREADY-PROCESSED KEYS WHEN THIS
+001640* IS A RESTART RUN.
+001650******************************************************************
+001660 1000-INITIALIZE.
+001670     PERFORM 1050-CHECK-RESTART THRU 1050-CHECK-RESTART-EXIT.
+001680     OPEN INPUT  CUSTMAST-FILE.
+001690     OPEN INPUT  DNC-FILE.
+001700     IF PHB-RESTARTED
+001710         OPEN EXTEND PHONEOUT-FILE
+001720         OPEN EXTEND PHONEEXC-FILE
+001730         OPEN EXTEND PHONEMKT-FILE
+001740         PERFORM 1100-SKIP-TO-RESTART-POINT
+001750             THRU 1100-SKIP-TO-RESTART-POINT-EXIT
+001760     ELSE
+001770         OPEN OUTPUT PHONEOUT-FILE
+001780         OPEN OUTPUT PHONEEXC-FILE
+001790         OPEN OUTPUT PHONEMKT-FILE
+001800         PERFORM 2100-READ-CUSTMAST THRU 2100-READ-CUSTMAST-EXIT
+001810     END-IF.
+001820 1000-INITIALIZE-EXIT.
+001830     EXIT.
+001840*
+001850******************************************************************
+001860* 1050-CHECK-RESTART
+001870*     LOOKS FOR A CHECKPOINT RECORD LEFT BY A PRIOR RUN THAT
+001880* ABENDED.  A NON-BLANK KEY BY ITSELF IS NOT ENOUGH - 9000-
+001890* TERMINATE REWRITES PHONERST WITH PHR-RUN-COMPLETE ON EVERY
+001900* CLEAN FINISH, SO ONLY A KEY LEFT BEHIND WITH PHR-RUN-INCOMPLETE
+001910* STILL SET MEANS THE PRIOR RUN ACTUALLY ABENDED MID-JOB.  IF
+001920* ONE IS FOUND, PHB-RESTARTED IS SET AND THE RUN RESUMES FROM
+001930* THAT POINT, WITH THE PRIOR RUN'S TOTALS CARRIED FORWARD, INSTEAD
+001940* OF FROM RECORD ONE.
+001950******************************************************************
+001960 1050-CHECK-RESTART.
+001970     MOVE SPACES TO PHONE-RESTART-RECORD.
+001980     OPEN INPUT PHONERST-FILE.
+001990     IF PHB-CKPT-STATUS = "00"
+002000         READ PHONERST-FILE
+002010             AT END
+002020                 CONTINUE
+002030         END-READ
+002040         IF PHR-LAST-CUST-ID NOT = SPACES
+002050            AND PHR-RUN-INCOMPLETE
+002060             SET PHB-RESTARTED TO TRUE
+002070             MOVE PHR-RECORD-COUNT     TO PHB-RECORD-COUNT
+002080             MOVE PHR-REJECT-COUNT     TO PHB-REJECT-COUNT
+002090             MOVE PHR-SUPPRESS-COUNT   TO PHB-SUPPRESS-COUNT
+002100             MOVE PHR-DNC-ERROR-COUNT  TO PHB-DNC-ERROR-COUNT
+002110         END-IF
+002120         CLOSE PHONERST-FILE
+002130     END-IF.
+002140 1050-CHECK-RESTART-EXIT.
+002150     EXIT.
+002160*
+002170******************************************************************
+002180* 1100-SKIP-TO-RESTART-POINT
+002190*     READS CUSTMAST-FILE FORWARD PAST EVERY KEY AT OR BEFORE
+002200* THE CHECKPOINTED KEY.  CUSTMAST-FILE MUST BE PRESORTED BY
+002210* CUST-ID FOR THIS TO LAND ON THE CORRECT RESUME POINT.
+002220******************************************************************
+002230 1100-SKIP-TO-RESTART-POINT.
+002240     PERFORM 2100-READ-CUSTMAST THRU 2100-READ-CUSTMAST-EXIT.
+002250     PERFORM 1110-SKIP-RECORD THRU 1110-SKIP-RECORD-EXIT
+002260         UNTIL PHB-END-OF-FILE
+002270            OR CUST-ID > PHR-LAST-CUST-ID.
+002280 1100-SKIP-TO-RESTART-POINT-EXIT.
+002290     EXIT.
+002300*
+002310******************************************************************
+002320* 1110-SKIP-RECORD
+002330*     READS ONE MORE CUSTMAST-FILE RECORD WHILE SKIPPING PAST
+002340* THE CHECKPOINTED KEY.
+002350******************************************************************
+002360 1110-SKIP-RECORD.
+002370     PERFORM 2100-READ-CUSTMAST THRU 2100-READ-CUSTMAST-EXIT.
+002380 1110-SKIP-RECORD-EXIT.
+002390     EXIT.
+002400*
+002410******************************************************************
+002420* 2000-PROCESS-RECORD
+002430*     CALLS CreatePhoneNumber FOR THE CURRENT CUSTOMER RECORD,
+002440* WRITES THE FORMATTED EXTRACT RECORD, BUILDS THE MARKETING
+002450* EXTRACT SUBJECT TO THE DO-NOT-CALL CHECK, AND READS THE NEXT
+002460* CUSTOMER MASTER RECORD.
+002470******************************************************************
+002480 2000-PROCESS-RECORD.
+002490     MOVE SPACES TO PHONE-OUTPUT-RECORD.
+002500     MOVE CUST-ID             TO PHO-CUST-ID.
+002510     MOVE CUST-NAME           TO PHO-CUST-NAME.
+002520     MOVE CUST-PHONE-DIGITS   TO ARR.
+002530     MOVE CUST-COUNTRY-CODE   TO PHN-COUNTRY-CODE.
+002540     MOVE CUST-EXTENSION      TO PHN-EXTENSION.
+002550     MOVE CUST-EXTENSION-LEN  TO PHN-EXTENSION-LEN.
+002560     SET CPN-FMT-PAREN        TO TRUE.
+002570     CALL "CreatePhoneNumber" USING ARR RESULT FMT-CODE
+002580                                    RTN-CODE PHN-COUNTRY-CODE
+002590                                    PHN-EXTENSION
+002600                                    PHN-EXTENSION-LEN.
+002610     ADD 1 TO PHB-RECORD-COUNT.
+002620     IF CPN-VALID
+002630         MOVE RESULT TO PHO-FORMATTED-PHONE
+002640         WRITE PHONE-OUTPUT-RECORD
+002650         PERFORM 2300-BUILD-MARKETING-RECORD
+002660             THRU 2300-BUILD-MARKETING-RECORD-EXIT
+002670     ELSE
+002680         ADD 1 TO PHB-REJECT-COUNT
+002690         PERFORM 2200-WRITE-EXCEPTION
+002700             THRU 2200-WRITE-EXCEPTION-EXIT
+002710     END-IF.
+002720     PERFORM 5000-CHECKPOINT THRU 5000-CHECKPOINT-EXIT.
+002730     PERFORM 2100-READ-CUSTMAST THRU 2100-READ-CUSTMAST-EXIT.
+002740 2000-PROCESS-RECORD-EXIT.
+002750     EXIT.
+002760*
+002770******************************************************************
+002780* 2100-READ-CUSTMAST
+002790*     READS THE NEXT CUSTOMER MASTER RECORD AND SETS THE
+002800* END-OF-FILE SWITCH WHEN THE FILE IS EXHAUSTED.
+002810******************************************************************
+002820 2100-READ-CUSTMAST.
+002830     READ CUSTMAST-FILE
+002840         AT END
+002850             SET PHB-END-OF-FILE TO TRUE
+002860     END-READ.
+002870 2100-READ-CUSTMAST-EXIT.
+002880     EXIT.
+002890*
+002900******************************************************************
+002910* 2200-WRITE-EXCEPTION
+002920*     BUILDS AND WRITES ONE PHONEEXC RECORD FOR THE CUSTOMER
+002930* MASTER RECORD THAT JUST FAILED NANP VALIDATION, KEYED BY
+002940* CUSTOMER ID, WITH A SHORT TEXT REASON FOR RECONCILIATION.  THE
+002950* COUNTRY CODE AND EXTENSION ARE CARRIED TOO SINCE AN RTN-CODE 40
+002960* REJECT CAN NOW BE CAUSED BY EITHER ONE RATHER THAN THE RAW NANP
+002970* DIGITS.
+002980******************************************************************
+002990 2200-WRITE-EXCEPTION.
+003000     MOVE CUST-ID        TO PHX-CUST-ID.
+003010     MOVE CUST-PHONE-DIGITS TO PHX-RAW-DIGITS.
+003020     MOVE RTN-CODE       TO PHX-REASON-CODE.
+003030     MOVE PHN-COUNTRY-CODE    TO PHX-COUNTRY-CODE.
+003040     MOVE PHN-EXTENSION       TO PHX-EXTENSION.
+003050     MOVE PHN-EXTENSION-LEN   TO PHX-EXTENSION-LEN.
+003060     EVALUATE TRUE
+003070         WHEN PHX-BAD-AREA-CODE
+003080             MOVE "BAD AREA CODE"       TO PHX-REASON-TEXT
+003090         WHEN PHX-BAD-EXCHANGE
+003100             MOVE "BAD EXCHANGE CODE"   TO PHX-REASON-TEXT
+003110         WHEN PHX-NON-NUMERIC
+003120             MOVE "NON-NUMERIC INPUT"   TO PHX-REASON-TEXT
+003130         WHEN PHX-INVALID-LENGTH
+003140             MOVE "INVALID LENGTH"      TO PHX-REASON-TEXT
+003150         WHEN OTHER
+003160             MOVE "UNKNOWN REASON"      TO PHX-REASON-TEXT
+003170     END-EVALUATE.
+003180     WRITE PHONE-EXCEPTION-RECORD.
+003190 2200-WRITE-EXCEPTION-EXIT.
+003200     EXIT.
+003210*
+003220******************************************************************
+003230* 2300-BUILD-MARKETING-RECORD
+003240*     REFORMATS THE NUMBER AS DASHED (XXX-XXX-XXXX), LOOKS IT UP
+003250* ON THE DO-NOT-CALL FILE, AND EITHER WRITES IT TO THE MARKETING
+003260* EXTRACT OR COUNTS IT AS SUPPRESSED.  THE DNC-PHONE-KEY LOOKUP
+003270* CALL IS MADE WITH PHN-EXTENSION-LEN FORCED TO ZERO - 2300-
+003280* APPEND-EXTENSION IN CreatePhoneNumber APPENDS " EXT nnnnnn" ONTO
+003290* THE DASHED RESULT WHEN AN EXTENSION IS PRESENT, WHICH WOULD
+003300* OTHERWISE TRUNCATE INTO DNC-PHONE-KEY'S 14 BYTES AND NEVER MATCH
+003310* A REAL DNC KEY.  THE EXTENSION IS RESTORED FOR THE SECOND CALL
+003320* THAT BUILDS THE FORMATTED PHONE WRITTEN TO THE MARKETING
+003330* EXTRACT ITSELF.  DNC-PHONE-KEY IS STILL ONLY 14 BYTES - AN
+003340* INTERNATIONAL NUMBER'S DASHED RESULT TRUNCATES WHEN MOVED INTO
+003350* IT, WHICH IS ACCEPTABLE SINCE THE DO-NOT-CALL REGISTRY ONLY
+003360* COVERS DOMESTIC NUMBERS.  A DNC-FILE STATUS OTHER THAN FOUND OR
+003370* NOT-FOUND IS A READ ERROR, NOT A CONFIRMED NON-MATCH, SO IT IS
+003380* COUNTED SEPARATELY AND KEPT OFF THE MARKETING EXTRACT.
+003390******************************************************************
+003400 2300-BUILD-MARKETING-RECORD.
+003410     SET CPN-FMT-DASH TO TRUE.
+003420     MOVE PHN-EXTENSION-LEN TO PHB-SAVE-EXT-LEN.
+003430     MOVE ZERO TO PHN-EXTENSION-LEN.
+003440     CALL "CreatePhoneNumber" USING ARR RESULT FMT-CODE
+003450                                    RTN-CODE PHN-COUNTRY-CODE
+003460                                    PHN-EXTENSION
+003470                                    PHN-EXTENSION-LEN.
+003480     MOVE RESULT TO DNC-PHONE-KEY.
+003490     MOVE PHB-SAVE-EXT-LEN TO PHN-EXTENSION-LEN.
+003500     CALL "CreatePhoneNumber" USING ARR RESULT FMT-CODE
+003510                                    RTN-CODE PHN-COUNTRY-CODE
+003520                                    PHN-EXTENSION
+003530                                    PHN-EXTENSION-LEN.
+003540     READ DNC-FILE
+003550         INVALID KEY
+003560             CONTINUE
+003570     END-READ.
+003580     EVALUATE TRUE
+003590         WHEN PHB-DNC-FOUND
+003600             ADD 1 TO PHB-SUPPRESS-COUNT
+003610         WHEN PHB-DNC-NOT-FOUND
+003620             MOVE CUST-ID  TO PHM-CUST-ID
+003630             MOVE CUST-NAME TO PHM-CUST-NAME
+003640             MOVE RESULT   TO PHM-FORMATTED-PHONE
+003650             WRITE PHONE-MARKETING-RECORD
+003660         WHEN OTHER
+003670             ADD 1 TO PHB-DNC-ERROR-COUNT
+003680     END-EVALUATE.
+003690 2300-BUILD-MARKETING-RECORD-EXIT.
+003700     EXIT.
+003710*
+003720******************************************************************
+003730* 5000-CHECKPOINT
+003740*     REWRITES THE PHONERST CHECKPOINT RECORD WITH THE CUSTOMER
+003750* ID JUST PROCESSED AND THE RUNNING TOTALS, AFTER EVERY RECORD,
+003760* SO A RESTART NEVER REPROCESSES - AND DUPLICATES - A RECORD
+003770* ALREADY WRITTEN TO THE OUTPUT EXTRACTS.  PHR-RUN-STATUS IS LEFT
+003780* AT "INCOMPLETE" - ONLY 9000-TERMINATE MARKS A RUN COMPLETE, ON
+003790* A CLEAN FINISH.
+003800******************************************************************
+003810 5000-CHECKPOINT.
+003820     MOVE CUST-ID              TO PHR-LAST-CUST-ID.
+003830     MOVE PHB-RECORD-COUNT     TO PHR-RECORD-COUNT.
+003840     MOVE PHB-REJECT-COUNT     TO PHR-REJECT-COUNT.
+003850     MOVE PHB-SUPPRESS-COUNT   TO PHR-SUPPRESS-COUNT.
+003860     MOVE PHB-DNC-ERROR-COUNT  TO PHR-DNC-ERROR-COUNT.
+003870     SET PHR-RUN-INCOMPLETE TO TRUE.
+003880     OPEN OUTPUT PHONERST-FILE.
+003890     WRITE PHONE-RESTART-RECORD.
+003900     CLOSE PHONERST-FILE.
+003910 5000-CHECKPOINT-EXIT.
+003920     EXIT.
+003930*
+003940******************************************************************
+003950* 9000-TERMINATE
+003960*     CLOSES ALL FILES, MARKS THE RUN COMPLETE ON PHONERST SO THE
+003970* NEXT NIGHT'S RUN DOESN'T MISTAKE TONIGHT'S LEFTOVER CHECKPOINT
+003980* FOR A RESTART, AND DISPLAYS THE RUN TOTALS.
+003990******************************************************************
+004000 9000-TERMINATE.
+004010     CLOSE CUSTMAST-FILE.
+004020     CLOSE PHONEOUT-FILE.
+004030     CLOSE PHONEEXC-FILE.
+004040     CLOSE PHONEMKT-FILE.
+004050     CLOSE DNC-FILE.
+004060     PERFORM 9100-MARK-RUN-COMPLETE
+004070         THRU 9100-MARK-RUN-COMPLETE-EXIT.
+004080     DISPLAY "PHFMTBAT - RECORDS PROCESSED: " PHB-RECORD-COUNT.
+004090     DISPLAY "PHFMTBAT - RECORDS REJECTED:  " PHB-REJECT-COUNT.
+004100     DISPLAY "PHFMTBAT - DNC SUPPRESSED:    " PHB-SUPPRESS-COUNT.
+004110     DISPLAY "PHFMTBAT - DNC LOOKUP ERRORS: " PHB-DNC-ERROR-COUNT.
+004120 9000-TERMINATE-EXIT.
+004130     EXIT.
+004140*
+004150******************************************************************
+004160* 9100-MARK-RUN-COMPLETE
+004170*     REWRITES PHONERST WITH A BLANK KEY AND PHR-RUN-COMPLETE SET,
+004180* SO 1050-CHECK-RESTART DOES NOT TREAT TONIGHT'S FINISHED RUN AS
+004190* AN ABEND LEFTOVER THE NEXT TIME THIS JOB RUNS.
+004200******************************************************************
+004210 9100-MARK-RUN-COMPLETE.
+004220     MOVE SPACES TO PHONE-RESTART-RECORD.
+004230     SET PHR-RUN-COMPLETE TO TRUE.
+004240     OPEN OUTPUT PHONERST-FILE.
+004250     WRITE PHONE-RESTART-RECORD.
+004260     CLOSE PHONERST-FILE.
+004270 9100-MARK-RUN-COMPLETE-EXIT.
+004280     EXIT.
+004290*
+004300 END PROGRAM PHFMTBAT.
