@@ -1,16 +1,264 @@
-       identification division.
-       program-id. CreatePhoneNumber.
-       data division.
-      
-       linkage section.
-       01  arr    pic 9(10).
-       01  result pic x(14).
-      
-       procedure division using arr result.
-       
-      *AQUI VAMOS       
-       STRING "(" ARR(1:3) ") " ARR(4:3) "-"  ARR(7:4)
-       DELIMITED BY SIZE INTO result
-          
-          goback.
-       end program CreatePhoneNumber.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CreatePhoneNumber.
+000120 AUTHOR.        D. SALINAS.
+000130 INSTALLATION.  CUSTOMER STATEMENTS - DATA CONTROL.
+000140 DATE-WRITTEN.  2024-02-11.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190*----------  ----  -----------------------------------------------
+000200* 2024-02-11  DS   ORIGINAL CALLABLE ROUTINE.  FORMATS A 10-DIGIT
+000210*                  NANP NUMBER AS "(XXX) XXX-XXXX".
+000220* 2024-03-09  DS   ADDED RTN-CODE AND NANP SANITY CHECKING.  A
+000230*                  NUMBER THAT FAILS THE CHECK IS NO LONGER
+000240*                  FORMATTED - THE CALLER MUST TEST RTN-CODE.
+000250* 2024-03-16  DS   MOVED ARR/RESULT/RTN-CODE INTO THE SHARED
+000260*                  PHONEREC COPYBOOK SO PHFMTBAT CAN COPY THE
+000270*                  SAME LAYOUT.
+000280* 2024-04-04  DS   ADDED FMT-CODE SO THE CALLER CAN SELECT
+000290*                  PAREN/DASH/E.164 OUTPUT INSTEAD OF ALWAYS
+000300*                  GETTING "(XXX) XXX-XXXX".
+000310* 2024-08-09  DS   ADDED PHN-COUNTRY-CODE AND PHN-EXTENSION.  A
+000320*                  BLANK COUNTRY CODE AND A ZERO EXTENSION
+000330*                  LENGTH FALL BACK TO THE ORIGINAL NANP
+000340*                  FORMATTING; OTHERWISE THE NUMBER IS FORMATTED
+000350*                  E.164-STYLE AND/OR HAS THE EXTENSION APPENDED.
+000360* 2024-08-16  DS   THE AREA-CODE/EXCHANGE-CODE SANITY CHECKS ARE
+000370*                  NANP-SPECIFIC AND HAVE NO BUSINESS RUNNING
+000380*                  AGAINST A NUMBER THAT CARRIES A COUNTRY CODE -
+000390*                  MOVED THEM TO THEIR OWN PARAGRAPH AND SKIPPED
+000400*                  THEM WHEN PHN-COUNTRY-CODE IS PRESENT.
+000410* 2024-08-30  DS   2200-APPLY-COUNTRY-CODE WAS STRINGING THE RAW,
+000420*                  ZERO-FILLED PHN-COUNTRY-CODE STORAGE FORMAT
+000430*                  STRAIGHT INTO RESULT, SO "044" (THE UK) CAME
+000440*                  OUT AS "+044..." INSTEAD OF "+44...".  NOW
+000450*                  FINDS THE FIRST SIGNIFICANT DIGIT AND STRINGS
+000460*                  ONLY FROM THERE, SO THE LEFT-HAND ZERO-FILL IS
+000470*                  NEVER TREATED AS PART OF THE DIALING CODE.
+000480*-----------------------------------------------------------------
+000490*
+000500* THIS SUBPROGRAM IS CALLED ONCE PER PHONE NUMBER BY PHFMTBAT
+000510* (THE NIGHTLY STATEMENT-PRINT BATCH DRIVER) AND BY ANY OTHER
+000520* PROGRAM THAT NEEDS A NUMBER FORMATTED ON DEMAND.  IT DOES NOT
+000530* OPEN ANY FILES OF ITS OWN.
+000540*-----------------------------------------------------------------
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570 SOURCE-COMPUTER.   IBM-370.
+000580 OBJECT-COMPUTER.   IBM-370.
+000590 DATA DIVISION.
+000600 WORKING-STORAGE SECTION.
+000610*-----------------------------------------------------------------
+000620* NANP EDIT FIELDS - USED TO PICK APART ARR DIGIT-BY-DIGIT SO
+000630* THE AREA CODE AND EXCHANGE CODE CAN BE SANITY CHECKED.
+000640*-----------------------------------------------------------------
+000650 01  CPN-EDIT-AREA.
+000660     05  CPN-AREA-CODE          PIC 9(03).
+000670     05  CPN-AREA-D1 REDEFINES CPN-AREA-CODE.
+000680         10  CPN-AREA-DIGIT-1   PIC 9(01).
+000690         10  CPN-AREA-DIGIT-2   PIC 9(01).
+000700         10  CPN-AREA-DIGIT-3   PIC 9(01).
+000710     05  CPN-EXCHANGE-CODE      PIC 9(03).
+000720     05  CPN-EXCH-D1 REDEFINES CPN-EXCHANGE-CODE.
+000730         10  CPN-EXCH-DIGIT-1   PIC 9(01).
+000740         10  CPN-EXCH-DIGIT-2   PIC 9(01).
+000750         10  CPN-EXCH-DIGIT-3   PIC 9(01).
+000760     05  CPN-LINE-NUMBER        PIC 9(04).
+000770 77  CPN-RESULT-LEN             PIC 9(02) COMP.
+000780 77  CPN-STRING-PTR             PIC 9(02) COMP.
+000790*-----------------------------------------------------------------
+000800* COUNTRY-CODE EDIT FIELDS - PHN-COUNTRY-CODE IS STORED ZERO-
+000810* FILLED ON THE LEFT (PER PHONEREC), SO THESE LOCATE THE FIRST
+000820* SIGNIFICANT DIGIT TO STRING ONLY THE REAL DIALING CODE.
+000830*-----------------------------------------------------------------
+000840 77  CPN-COUNTRY-NUM            PIC 9(03).
+000850 77  CPN-COUNTRY-START          PIC 9(01) COMP.
+000860 77  CPN-COUNTRY-LEN            PIC 9(01) COMP.
+000870*
+000880 LINKAGE SECTION.
+000890 COPY PHONEREC.
+000900*
+000910 PROCEDURE DIVISION USING ARR RESULT FMT-CODE RTN-CODE
+000920                           PHN-COUNTRY-CODE PHN-EXTENSION
+000930                           PHN-EXTENSION-LEN.
+000940*
+000950 0000-MAINLINE.
+000960     MOVE SPACES TO RESULT.
+000970     PERFORM 1000-VALIDATE-NANP THRU 1000-VALIDATE-NANP-EXIT.
+000980     IF CPN-VALID
+000990         PERFORM 2000-FORMAT-NUMBER THRU 2000-FORMAT-NUMBER-EXIT
+001000     END-IF.
+001010     GOBACK.
+001020*
+001030******************************************************************
+001040* 1000-VALIDATE-NANP
+001050*     SETS RTN-CODE ACCORDING TO WHETHER ARR IS A LEGAL 10-DIGIT
+001060* NANP NUMBER.  THE AREA-CODE/EXCHANGE-CODE SANITY CHECKS ONLY
+001070* APPLY WHEN PHN-COUNTRY-CODE IS BLANK - A NUMBER THAT CARRIES A
+001080* COUNTRY CODE HAS ALREADY LEFT THE NANP AND ITS RAW DIGITS HAVE
+001090* NO REASON TO FOLLOW NANP AREA-CODE/EXCHANGE-CODE RULES.
+001100******************************************************************
+001110 1000-VALIDATE-NANP.
+001120     SET CPN-VALID TO TRUE.
+001130     IF ARR IS NOT NUMERIC
+001140         SET CPN-NON-NUMERIC TO TRUE
+001150         GO TO 1000-VALIDATE-NANP-EXIT
+001160     END-IF.
+001170     IF PHN-COUNTRY-CODE = SPACES
+001180         PERFORM 1100-VALIDATE-NANP-AREA-EXCHANGE
+001190             THRU 1100-VALIDATE-NANP-AREA-EXCHANGE-EXIT
+001200         IF NOT CPN-VALID
+001210             GO TO 1000-VALIDATE-NANP-EXIT
+001220         END-IF
+001230     END-IF.
+001240     IF PHN-COUNTRY-CODE NOT = SPACES
+001250         IF PHN-COUNTRY-CODE IS NOT NUMERIC
+001260             SET CPN-INVALID-LENGTH TO TRUE
+001270             GO TO 1000-VALIDATE-NANP-EXIT
+001280         END-IF
+001290     END-IF.
+001300     IF PHN-EXTENSION-LEN NOT = ZERO
+001310         IF PHN-EXTENSION-LEN > 06
+001320             SET CPN-INVALID-LENGTH TO TRUE
+001330             GO TO 1000-VALIDATE-NANP-EXIT
+001340         END-IF
+001350         IF PHN-EXTENSION(1:PHN-EXTENSION-LEN) IS NOT NUMERIC
+001360             SET CPN-INVALID-LENGTH TO TRUE
+001370             GO TO 1000-VALIDATE-NANP-EXIT
+001380         END-IF
+001390     END-IF.
+001400 1000-VALIDATE-NANP-EXIT.
+001410     EXIT.
+001420*
+001430******************************************************************
+001440* 1100-VALIDATE-NANP-AREA-EXCHANGE
+001450*     THE AREA CODE AND THE EXCHANGE CODE MAY NOT START WITH 0 OR
+001460* 1, AND MAY NOT BE AN N11 SERVICE CODE
+001470* (211/311/411/511/611/711/811/911).  ONLY PERFORMED FOR DOMESTIC
+001480* (BLANK PHN-COUNTRY-CODE) NUMBERS.
+001490******************************************************************
+001500 1100-VALIDATE-NANP-AREA-EXCHANGE.
+001510     MOVE ARR(1:3) TO CPN-AREA-CODE.
+001520     MOVE ARR(4:3) TO CPN-EXCHANGE-CODE.
+001530*
+001540     IF CPN-AREA-DIGIT-1 = 0 OR CPN-AREA-DIGIT-1 = 1
+001550         SET CPN-BAD-AREA-CODE TO TRUE
+001560         GO TO 1100-VALIDATE-NANP-AREA-EXCHANGE-EXIT
+001570     END-IF.
+001580     IF CPN-AREA-DIGIT-2 = 1 AND CPN-AREA-DIGIT-3 = 1
+001590         SET CPN-BAD-AREA-CODE TO TRUE
+001600         GO TO 1100-VALIDATE-NANP-AREA-EXCHANGE-EXIT
+001610     END-IF.
+001620     IF CPN-EXCH-DIGIT-1 = 0 OR CPN-EXCH-DIGIT-1 = 1
+001630         SET CPN-BAD-EXCHANGE TO TRUE
+001640         GO TO 1100-VALIDATE-NANP-AREA-EXCHANGE-EXIT
+001650     END-IF.
+001660     IF CPN-EXCH-DIGIT-2 = 1 AND CPN-EXCH-DIGIT-3 = 1
+001670         SET CPN-BAD-EXCHANGE TO TRUE
+001680         GO TO 1100-VALIDATE-NANP-AREA-EXCHANGE-EXIT
+001690     END-IF.
+001700 1100-VALIDATE-NANP-AREA-EXCHANGE-EXIT.
+001710     EXIT.
+001720*
+001730******************************************************************
+001740* 2000-FORMAT-NUMBER
+001750*     BUILDS RESULT FROM THE VALIDATED NUMBER IN ARR.  THE BASE
+001760* LAYOUT COMES FROM FMT-CODE; IF PHN-COUNTRY-CODE IS PRESENT IT
+001770* IS RE-FORMATTED E.164-STYLE, AND IF PHN-EXTENSION-LEN IS
+001780* GREATER THAN ZERO THE EXTENSION IS APPENDED.  ONLY PERFORMED
+001790* WHEN CPN-VALID.
+001800******************************************************************
+001810 2000-FORMAT-NUMBER.
+001820     MOVE ARR(7:4) TO CPN-LINE-NUMBER.
+001830     PERFORM 2100-BUILD-BASE-FORMAT
+001840         THRU 2100-BUILD-BASE-FORMAT-EXIT.
+001850     IF PHN-COUNTRY-CODE NOT = SPACES
+001860         PERFORM 2200-APPLY-COUNTRY-CODE
+001870             THRU 2200-APPLY-COUNTRY-CODE-EXIT
+001880     END-IF.
+001890     IF PHN-EXTENSION-LEN NOT = ZERO
+001900         PERFORM 2300-APPEND-EXTENSION
+001910             THRU 2300-APPEND-EXTENSION-EXIT
+001920     END-IF.
+001930 2000-FORMAT-NUMBER-EXIT.
+001940     EXIT.
+001950*
+001960******************************************************************
+001970* 2100-BUILD-BASE-FORMAT
+001980*     BUILDS THE NANP LAYOUT SELECTED BY FMT-CODE:
+001990*     "P" - "(XXX) XXX-XXXX"   (STATEMENT PRINT - THE DEFAULT)
+002000*     "D" - "XXX-XXX-XXXX"     (EDI OUTBOUND FEED)
+002010*     "E" - "+1XXXXXXXXXX"     (E.164 - WEB PORTAL EXPORT)
+002020* THIS IS THE FULL RESULT UNLESS PHN-COUNTRY-CODE OR
+002030* PHN-EXTENSION-LEN SAY OTHERWISE.
+002040******************************************************************
+002050 2100-BUILD-BASE-FORMAT.
+002060     MOVE ARR(1:3) TO CPN-AREA-CODE.
+002070     MOVE ARR(4:3) TO CPN-EXCHANGE-CODE.
+002080     EVALUATE TRUE
+002090         WHEN CPN-FMT-DASH
+002100             STRING CPN-AREA-CODE "-" CPN-EXCHANGE-CODE "-"
+002110                     CPN-LINE-NUMBER
+002120                 DELIMITED BY SIZE INTO RESULT
+002130             MOVE 12 TO CPN-RESULT-LEN
+002140         WHEN CPN-FMT-E164
+002150             STRING "+1" ARR
+002160                 DELIMITED BY SIZE INTO RESULT
+002170             MOVE 12 TO CPN-RESULT-LEN
+002180         WHEN OTHER
+002190             STRING "(" CPN-AREA-CODE ") " CPN-EXCHANGE-CODE "-"
+002200                     CPN-LINE-NUMBER
+002210                 DELIMITED BY SIZE INTO RESULT
+002220             MOVE 14 TO CPN-RESULT-LEN
+002230     END-EVALUATE.
+002240 2100-BUILD-BASE-FORMAT-EXIT.
+002250     EXIT.
+002260*
+002270******************************************************************
+002280* 2200-APPLY-COUNTRY-CODE
+002290*     REPLACES THE BASE LAYOUT WITH "+" THE COUNTRY CODE AND THE
+002300* RAW NUMBER.  THE PARENTHESIZED AND DASHED LAYOUTS ARE NANP-
+002310* SPECIFIC PRESENTATIONS THAT DO NOT APPLY ONCE A COUNTRY CODE
+002320* IS GIVEN, SO THIS OVERRIDES WHATEVER FMT-CODE ASKED FOR.
+002330*     PHN-COUNTRY-CODE IS STORED ZERO-FILLED ON THE LEFT (E.G.
+002340* "044" FOR THE UK'S REAL CODE, 44), SO CPN-COUNTRY-START IS SET
+002350* TO THE FIRST SIGNIFICANT DIGIT'S POSITION AND ONLY THAT PART IS
+002360* STRUNG INTO RESULT - OTHERWISE THE ZERO-FILL WOULD BE STRUNG IN
+002370* AS IF IT WERE PART OF THE DIALING CODE.
+002380******************************************************************
+002390 2200-APPLY-COUNTRY-CODE.
+002400     MOVE SPACES TO RESULT.
+002410     MOVE PHN-COUNTRY-CODE TO CPN-COUNTRY-NUM.
+002420     EVALUATE TRUE
+002430         WHEN CPN-COUNTRY-NUM < 10
+002440             MOVE 3 TO CPN-COUNTRY-START
+002450         WHEN CPN-COUNTRY-NUM < 100
+002460             MOVE 2 TO CPN-COUNTRY-START
+002470         WHEN OTHER
+002480             MOVE 1 TO CPN-COUNTRY-START
+002490     END-EVALUATE.
+002500     COMPUTE CPN-COUNTRY-LEN = 4 - CPN-COUNTRY-START.
+002510     STRING "+"
+002520             PHN-COUNTRY-CODE(CPN-COUNTRY-START:CPN-COUNTRY-LEN)
+002530             ARR
+002550         DELIMITED BY SIZE INTO RESULT.
+002560     COMPUTE CPN-RESULT-LEN = 1 + CPN-COUNTRY-LEN + 10.
+002570 2200-APPLY-COUNTRY-CODE-EXIT.
+002580     EXIT.
+002590*
+002600******************************************************************
+002610* 2300-APPEND-EXTENSION
+002620*     APPENDS " EXT " AND THE SIGNIFICANT EXTENSION DIGITS ONTO
+002630* WHATEVER IS ALREADY IN RESULT.
+002640******************************************************************
+002650 2300-APPEND-EXTENSION.
+002660     COMPUTE CPN-STRING-PTR = CPN-RESULT-LEN + 1.
+002670     STRING " EXT " PHN-EXTENSION(1:PHN-EXTENSION-LEN)
+002680         DELIMITED BY SIZE INTO RESULT
+002690         WITH POINTER CPN-STRING-PTR
+002700     END-STRING.
+002710 2300-APPEND-EXTENSION-EXIT.
+002720     EXIT.
+002730*
+002740 END PROGRAM CreatePhoneNumber.
