@@ -0,0 +1,35 @@
+      ******************************************************************
+      *  COPYBOOK:    PHONEEXC
+      *  DESCRIPTION:  RECORD LAYOUT FOR THE PHONE-FORMAT EXCEPTION
+      *                LOG.  ONE RECORD IS WRITTEN BY PHFMTBAT FOR
+      *                EVERY CUSTOMER MASTER RECORD WHOSE PHONE NUMBER
+      *                FAILS NANP VALIDATION.  PHEXRPT READS THIS FILE
+      *                TO PRODUCE THE DAILY RECONCILIATION REPORT.
+      *  WRITTEN BY:   D. SALINAS
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2024-04-18  DS   ORIGINAL LAYOUT.
+      *  2024-08-16  DS   ADDED PHX-COUNTRY-CODE/PHX-EXTENSION/PHX-
+      *                   EXTENSION-LEN SO A RECORD FAILING THE
+      *                   COUNTRY-CODE OR EXTENSION CHECKS ADDED FOR
+      *                   INTERNATIONAL NUMBERS CARRIES ENOUGH DATA
+      *                   FOR OPERATIONS TO DIAGNOSE IT.  ADDED AFTER
+      *                   PHX-REASON-TEXT SO PHX-REASON-CODE KEEPS ITS
+      *                   BYTE POSITION - THE SORT STEP AHEAD OF
+      *                   PHEXRPT KEYS ON THAT OFFSET.
+      ******************************************************************
+       01  PHONE-EXCEPTION-RECORD.
+           05  PHX-CUST-ID                PIC X(08).
+           05  PHX-RAW-DIGITS              PIC 9(10).
+           05  PHX-REASON-CODE              PIC 9(02).
+               88  PHX-BAD-AREA-CODE                  VALUE 10.
+               88  PHX-BAD-EXCHANGE                   VALUE 20.
+               88  PHX-NON-NUMERIC                     VALUE 30.
+               88  PHX-INVALID-LENGTH                  VALUE 40.
+           05  PHX-REASON-TEXT               PIC X(20).
+           05  PHX-COUNTRY-CODE               PIC X(03).
+           05  PHX-EXTENSION                   PIC X(06).
+           05  PHX-EXTENSION-LEN                 PIC 9(02).
+           05  FILLER                        PIC X(09).
