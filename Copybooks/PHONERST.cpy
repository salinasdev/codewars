@@ -0,0 +1,34 @@
+      ******************************************************************
+      *  COPYBOOK:    PHONERST
+      *  DESCRIPTION:  RESTART/CHECKPOINT RECORD FOR PHFMTBAT.  THE
+      *                RECORD IS REWRITTEN AFTER EVERY CUSTOMER MASTER
+      *                RECORD WITH THE LAST KEY PROCESSED, SO A RERUN
+      *                CAN SKIP PAST ALREADY-PROCESSED RECORDS INSTEAD
+      *                OF REPROCESSING THE WHOLE FILE.
+      *  WRITTEN BY:   D. SALINAS
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2024-05-06  DS   ORIGINAL LAYOUT.
+      *  2024-08-16  DS   ADDED PHR-REJECT-COUNT AND PHR-SUPPRESS-COUNT
+      *                   SO A RESTARTED RUN REPORTS WHOLE-JOB TOTALS,
+      *                   NOT JUST THE POST-RESTART PORTION.  ADDED
+      *                   PHR-RUN-STATUS SO A CLEAN END OF JOB CAN BE
+      *                   TOLD APART FROM AN ABEND - PHFMTBAT ONLY
+      *                   TREATS A NON-BLANK KEY AS A RESTART WHEN THE
+      *                   STATUS IS ALSO "INCOMPLETE".
+      *  2024-08-23  DS   ADDED PHR-DNC-ERROR-COUNT SO IT CARRIES
+      *                   FORWARD ACROSS A RESTART LIKE THE OTHER THREE
+      *                   COUNTERS INSTEAD OF RESETTING TO ZERO.
+      ******************************************************************
+       01  PHONE-RESTART-RECORD.
+           05  PHR-LAST-CUST-ID           PIC X(08).
+           05  PHR-RECORD-COUNT            PIC 9(07).
+           05  PHR-REJECT-COUNT             PIC 9(07).
+           05  PHR-SUPPRESS-COUNT           PIC 9(07).
+           05  PHR-DNC-ERROR-COUNT           PIC 9(07).
+           05  PHR-RUN-STATUS               PIC X(01).
+               88  PHR-RUN-COMPLETE                  VALUE "C".
+               88  PHR-RUN-INCOMPLETE                VALUE "I".
+           05  FILLER                      PIC X(03).
