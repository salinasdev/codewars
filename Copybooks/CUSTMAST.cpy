@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  COPYBOOK:    CUSTMAST
+      *  DESCRIPTION:  CUSTOMER MASTER FILE RECORD LAYOUT.
+      *                USED BY THE PHONE-FORMATTING BATCH STREAM AS
+      *                THE SOURCE OF RAW CUSTOMER PHONE DIGITS.
+      *  WRITTEN BY:   D. SALINAS
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2024-02-11  DS   ORIGINAL LAYOUT.
+      *  2024-08-09  DS   ADDED CUST-COUNTRY-CODE AND CUST-EXTENSION-xx
+      *                   FIELDS FOR CUSTOMERS WITH AN INTERNATIONAL
+      *                   NUMBER OR A PBX EXTENSION.  BLANK/ZERO MEANS
+      *                   THE CUSTOMER HAS NEITHER.  SHRANK FILLER TO
+      *                   HOLD THE RECORD LENGTH AT 80 BYTES.
+      ******************************************************************
+       01  CUST-MASTER-RECORD.
+           05  CUST-ID                    PIC X(08).
+           05  CUST-NAME                  PIC X(30).
+           05  CUST-PHONE-DIGITS           PIC 9(10).
+           05  CUST-COUNTRY-CODE           PIC X(03).
+           05  CUST-EXTENSION              PIC X(06).
+           05  CUST-EXTENSION-LEN          PIC 9(02).
+           05  FILLER                      PIC X(21).
