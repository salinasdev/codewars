@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  COPYBOOK:    PHONEDNC
+      *  DESCRIPTION:  DO-NOT-CALL SUPPRESSION FILE RECORD LAYOUT.
+      *                KEYED BY THE DASHED-FORMAT PHONE NUMBER
+      *                (XXX-XXX-XXXX) SO PHFMTBAT CAN LOOK UP EACH
+      *                MARKETING-EXTRACT NUMBER BEFORE WRITING IT.
+      *  WRITTEN BY:   D. SALINAS
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2024-06-03  DS   ORIGINAL LAYOUT.
+      ******************************************************************
+       01  DNC-RECORD.
+           05  DNC-PHONE-KEY              PIC X(14).
+           05  FILLER                     PIC X(06).
