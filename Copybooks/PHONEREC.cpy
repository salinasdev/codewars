@@ -0,0 +1,51 @@
+      ******************************************************************
+      *  COPYBOOK:    PHONEREC
+      *  DESCRIPTION:  SHARED LINKAGE LAYOUT FOR THE PHONE-FORMATTING
+      *                SUBSYSTEM.  CARRIES THE RAW DIGITS PASSED IN,
+      *                THE FORMATTED RESULT, AND THE VALIDATION
+      *                RETURN CODE.  COPY THIS RATHER THAN RETYPING
+      *                THE PIC CLAUSES IN EACH CALLING PROGRAM.
+      *  WRITTEN BY:   D. SALINAS
+      *
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  ---------- ----  ----------------------------------------------
+      *  2024-03-16  DS   ORIGINAL LAYOUT - PULLED ARR, RESULT AND
+      *                   RTN-CODE OUT OF CreatePhoneNumber'S LOCAL
+      *                   LINKAGE SECTION SO PHFMTBAT CAN SHARE IT.
+      *  2024-04-04  DS   ADDED FMT-CODE SO CALLERS CAN SELECT THE
+      *                   OUTPUT LAYOUT (PAREN/DASH/E.164) INSTEAD OF
+      *                   ALWAYS GETTING "(XXX) XXX-XXXX".
+      *  2024-08-09  DS   ADDED PHN-COUNTRY-CODE AND PHN-EXTENSION FOR
+      *                   INTERNATIONAL NUMBERS AND PBX EXTENSIONS.
+      *                   BOTH ARE OPTIONAL - WHEN THEY ARE BLANK/ZERO
+      *                   THE ORIGINAL NANP FORMATTING IS UNCHANGED.
+      *                   WIDENED RESULT TO HOLD THE LONGER LAYOUTS AND
+      *                   ADDED RTN-CODE 40 FOR A MALFORMED COUNTRY
+      *                   CODE OR EXTENSION.
+      ******************************************************************
+       01  ARR                        PIC 9(10).
+       01  RESULT                     PIC X(30).
+       01  FMT-CODE                   PIC X(01).
+           88  CPN-FMT-PAREN                     VALUE "P".
+           88  CPN-FMT-DASH                      VALUE "D".
+           88  CPN-FMT-E164                      VALUE "E".
+       01  RTN-CODE                   PIC 9(02).
+           88  CPN-VALID                         VALUE 00.
+           88  CPN-BAD-AREA-CODE                 VALUE 10.
+           88  CPN-BAD-EXCHANGE                  VALUE 20.
+           88  CPN-NON-NUMERIC                    VALUE 30.
+           88  CPN-INVALID-LENGTH                 VALUE 40.
+      *-----------------------------------------------------------------
+      * INTERNATIONAL DIALING CODE.  BLANK MEANS "DOMESTIC NANP NUMBER"
+      * AND ARR IS FORMATTED AS BEFORE.  WHEN PRESENT IT MUST BE 1-3
+      * NUMERIC DIGITS, ZERO-FILLED ON THE LEFT (E.G. "044" FOR THE UK).
+      *-----------------------------------------------------------------
+       01  PHN-COUNTRY-CODE           PIC X(03).
+      *-----------------------------------------------------------------
+      * PBX EXTENSION.  PHN-EXTENSION-LEN OF ZERO MEANS "NO EXTENSION".
+      * OTHERWISE IT IS THE NUMBER OF SIGNIFICANT, LEFT-JUSTIFIED DIGIT
+      * POSITIONS IN PHN-EXTENSION (1 THRU 6).
+      *-----------------------------------------------------------------
+       01  PHN-EXTENSION              PIC X(06).
+       01  PHN-EXTENSION-LEN          PIC 9(02).
